@@ -16,12 +16,30 @@
       * This program expects to be called by a terminal (TD) or by an  *
       * Event Processing adapter (S). It can receive two parameters.   *
       * The first parameter is the operation on the HTTP endpoint, and *
-      * is mandatory. The value is either 'RESUME' or 'PAUSE' (case-se *
-      * nsitive).                                                      *
+      * is mandatory. The value is 'RESUME', 'PAUSE' or 'STATUS'       *
+      * (case-sensitive).                                              *
       * The second parameter is the ID of the HTTP endpoint (case-sens *
       * itive). If the program is invoked with a terminal the second   *
       * parameter is optional, the default value defaultHttpEndpoint   *
       * is used.                                                       *
+      *                                                                *
+      * Modification History                                          *
+      * 2026-08-09 DEVL Added a permanent audit trail file so a        *
+      *            PAUSE/RESUME outcome survives after CSSL/MSGUSR     *
+      *            has rolled off.                                     *
+      * 2026-08-09 DEVL Added the STATUS query-only operation code.    *
+      * 2026-08-09 DEVL Validate RULE-ENDPOINT against the registered  *
+      *            endpoint reference file before linking to Liberty. *
+      * 2026-08-09 DEVL Added an optional auto-resume watchdog for a   *
+      *            PAUSE, and a persistent endpoint state file that a  *
+      *            manual RESUME or the watchdog keeps up to date.     *
+      * 2026-08-09 DEVL Externalized the LINK-TO-LIBERTY retry tuning  *
+      *            parameters into the WLPCFG file.                   *
+      * 2026-08-09 DEVL Write a monitoring alert when LINK-TO-LIBERTY  *
+      *            exhausts its retries.                               *
+      * 2026-08-09 DEVL Added the RECONCILE operation, comparing the   *
+      *            state file against a live STATUS for every          *
+      *            endpoint it has recorded.                           *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.              WLPCTRLW.
@@ -35,7 +53,7 @@
       *   Working storage definitions
        01 WS-STORAGE.
           03 WS-TERMINAL-INPUT-NUM PIC 9(02)         VALUE ZERO.
-          03 WS-TERMINAL-INPUT     PIC X(40)         VALUE SPACES.
+          03 WS-TERMINAL-INPUT     PIC X(160)        VALUE SPACES.
           03 WS-START-CODE         PIC XX            VALUE SPACES.
           03 WS-TRANSID            PIC X(4)          VALUE SPACES.
           03 WS-LENGTH             PIC 9(4)  COMP    VALUE ZERO.
@@ -60,8 +78,52 @@
              88 OPERERR                     VALUE 3.
              88 LINKERR                     VALUE 4.
              88 JAVAERR                     VALUE 5.
+             88 ENDPTERR                    VALUE 6.
+             88 APPRERR                     VALUE 7.
              88 START-INFO                  VALUE 9.
 
+      *  Endpoint reference file browse controls
+          03 WS-ENDPT-LIST-POS     PIC 9(03)         VALUE 1.
+          03 WS-ENDPT-BROWSE-SWITCH PIC X            VALUE 'N'.
+             88 ENDPT-BROWSE-DONE           VALUE 'Y'.
+
+      *  Auto-resume watchdog controls
+          03 WS-AUTO-RESUME-TEXT   PIC X(04)         VALUE '0000'.
+          03 RULE-AUTO-RESUME-MIN  PIC 9(04)         VALUE ZERO.
+          03 WS-WATCHDOG-REQID     PIC X(08)         VALUE SPACES.
+          03 WS-RESUME-HOURS       PIC 9(02)         VALUE ZERO.
+          03 WS-RESUME-MINS        PIC 9(02)         VALUE ZERO.
+          03 WS-INTERVAL-HHMMSS    PIC 9(06)         VALUE ZERO.
+          03 WS-TARGET-ABSTIME     PIC S9(15) COMP-3 VALUE ZERO.
+      *    Largest auto-resume delay that still folds into the 2-digit
+      *    WS-RESUME-HOURS the watchdog interval is built from.
+          03 WS-AUTO-RESUME-MAX-MIN PIC 9(04)        VALUE 5999.
+
+      *  Audit trail write controls
+          03 WS-AUDIT-WRITE-SWITCH PIC X             VALUE 'N'.
+             88 AUDIT-WRITE-DONE            VALUE 'Y'.
+          03 WS-AUDIT-RETRY-COUNT  PIC 9(02) COMP    VALUE ZERO.
+
+      *  Fields used to fold the full endpoint ID into an 8-byte REQID
+          03 WS-HASH-INDEX         PIC 9(03) COMP    VALUE ZERO.
+          03 WS-HASH-ACCUM         PIC 9(08) COMP    VALUE ZERO.
+          03 WS-HASH-PRODUCT       PIC 9(11) COMP    VALUE ZERO.
+          03 WS-HASH-QUOTIENT      PIC 9(11) COMP    VALUE ZERO.
+          03 WS-HASH-CHAR-VALUE    PIC 9(03) COMP    VALUE ZERO.
+
+      *  State file reconciliation controls
+          03 WS-RECONCILE-SWITCH   PIC X             VALUE 'N'.
+             88 RECONCILE-BROWSE-DONE       VALUE 'Y'.
+          03 WS-LIVE-STATUS-SWITCH PIC X             VALUE 'N'.
+             88 WS-LIVE-IS-PAUSED           VALUE 'Y'.
+
+      *  Second-operator approval controls for a business-hours PAUSE
+          03 RULE-APPROVER-ID      PIC X(08)         VALUE SPACES.
+          03 WS-BUS-HOURS-START    PIC 9(04)         VALUE 0900.
+          03 WS-BUS-HOURS-END      PIC 9(04)         VALUE 1700.
+          03 WS-CURRENT-HHMMSS     PIC X(08)         VALUE SPACES.
+          03 WS-CURRENT-HHMM       PIC 9(04)         VALUE ZERO.
+
       *  Response header is only used when printing to MSGUSR
        01 RESPONSE-MSG.
           03 RESPONSE-HEADER      PIC X(10)     VALUE 'WLPCTRLW  '.
@@ -76,12 +138,21 @@
            VALUE 'LIBERTY HTTPENDPOINT HAS BEEN PAUSED'.
        01 USER-MSG-RESUME         PIC X(37)
            VALUE 'LIBERTY HTTPENDPOINT HAS BEEN RESUMED'.
+       01 USER-MSG-RECONCILE      PIC X(41)
+           VALUE 'ENDPOINT STATE RECONCILIATION IS COMPLETE'.
        01 ERROR-LENGERR-MSG       PIC X(43)
            VALUE 'ERROR: INPUT PARAMETERS LENGTH IS INCORRECT'.
-       01 ERROR-NUMERR-MSG        PIC X(43)
-           VALUE 'ERROR: NUMBER OF INPUT PARAMETERS IS 1 or 2'.
-       01 ERROR-OPERERR-MSG       PIC X(50)
-           VALUE 'ERROR: 1st PARAMETER SHOULD BE "RESUME" OR "PAUSE"'.
+       01 ERROR-NUMERR-MSG        PIC X(49)
+           VALUE 'ERROR: NUMBER OF INPUT PARAMETERS IS 1, 2, 3 OR 4'.
+       01 ERROR-OPERERR-MSG       PIC X(60)
+           VALUE 'ERROR: 1st PARAMETER SHOULD BE RESUME/PAUSE/STATUS/REC
+      -    'ONCILE'.
+       01 ERROR-ENDPTERR-MSG.
+          03 FILLER               PIC X(33)
+             VALUE 'ERROR: UNKNOWN ENDPOINT - VALID: '.
+          03 ERROR-ENDPTERR-LIST  PIC X(160)   VALUE SPACES.
+       01 ERROR-APPRERR-MSG       PIC X(44)
+           VALUE 'ERROR: PAUSE NEEDS AN AUTHORIZED APPROVER ID'.
        01 ERROR-LINKERR-MSG.
           03 FILLER               PIC X(17) VALUE 'ERROR LINKING TO '.
           03 ERROR-PROG           PIC X(8).
@@ -96,6 +167,8 @@
           03 RULE-OPERATION        PIC X(10)         VALUE SPACES.
              88 RULE-OPERATION-RESUME                VALUE 'RESUME'.
              88 RULE-OPERATION-PAUSE                 VALUE 'PAUSE'.
+             88 RULE-OPERATION-STATUS                VALUE 'STATUS'.
+             88 RULE-OPERATION-RECONCILE              VALUE 'RECONCILE'.
           03 RULE-ENDPOINT         PIC X(128)        VALUE SPACES.
 
       *   Container received from Liberty
@@ -109,6 +182,27 @@
        77 WLP-INPUT-CONTAINER-NAME  PIC X(16) VALUE 'WLPDATA'.
        77 WLP-OUTPUT-CONTAINER-NAME PIC X(16) VALUE 'WLPRESP'.
        77 WLP-CONTROL-PROGRAM       PIC X(8)  VALUE 'WLPCTRL'.
+       77 WLP-AUDIT-FILE            PIC X(8)  VALUE 'WLPAUDIT'.
+       77 WLP-ENDPT-FILE            PIC X(8)  VALUE 'WLPENDPT'.
+       77 WLP-STATE-FILE            PIC X(8)  VALUE 'WLPSTATE'.
+       77 WLP-WATCHDOG-TRANSID      PIC X(4)  VALUE 'WLPT'.
+       77 WLP-CONFIG-FILE           PIC X(8)  VALUE 'WLPCFG'.
+       77 WLP-CONFIG-KEY            PIC X(8)  VALUE 'WLPCTRLW'.
+       77 WLP-ALERT-TDQ             PIC X(4)  VALUE 'CSAL'.
+       77 WLP-APPR-FILE             PIC X(8)  VALUE 'WLPAPPR'.
+
+      *   Copybook for the audit trail file
+           COPY WLPAUDR.
+      *   Copybook for the registered endpoint reference file
+           COPY WLPENDR.
+      *   Copybook for the persistent endpoint state file
+           COPY WLPSTAR.
+      *   Copybook for the externalized runtime tuning parameters
+           COPY WLPCFGR.
+      *   Copybook for the retry-exhausted monitoring alert feed
+           COPY WLPALTR.
+      *   Copybook for the business-hours PAUSE approver file
+           COPY WLPAPPR.
       *
       *
        PROCEDURE DIVISION.
@@ -127,8 +221,21 @@
              PERFORM PRINT-MESSAGE
            END-IF
 
+      *    Pick up any site overrides for the retry tuning parameters.
+      *    The VALUE clauses on PGM-ERROR-COUNT-MAX/SLEEP-TIME-SEC
+      *    remain in effect when no WLPCFG record exists yet.
+           PERFORM READ-CONFIG.
+
            PERFORM GET-INPUT.
-           PERFORM LINK-TO-LIBERTY UNTIL WS-RETURN-CODE < 9
+
+      *    RECONCILE compares the persistent state file against every
+      *    registered endpoint's live status instead of driving a
+      *    single PAUSE/RESUME/STATUS request.
+           IF RULE-OPERATION-RECONCILE THEN
+               PERFORM RECONCILE-ENDPOINTS
+           ELSE
+               PERFORM LINK-TO-LIBERTY UNTIL WS-RETURN-CODE < 9
+           END-IF
            PERFORM PRINT-MESSAGE.
 
       *    Return control to CICS (end transaction).
@@ -140,16 +247,22 @@
        GET-INPUT.
       *    If started with terminal
            IF WS-START-CODE EQUAL 'TD' THEN
-      *    Receive data from terminal, only 40 first characters
+      *    Receive data from terminal, up to LENGTH OF WS-TERMINAL-INPUT
+      *    characters (wide enough for RULE-ENDPOINT plus every other
+      *    optional token this program now parses)
              MOVE LENGTH OF WS-TERMINAL-INPUT TO WS-LENGTH
              EXEC CICS RECEIVE INTO(WS-TERMINAL-INPUT)
                LENGTH(WS-LENGTH)
              END-EXEC
 
-      *    Parse the input into operation and HTTP endpoint ID
+      *    Parse the input into operation, HTTP endpoint ID, an
+      *    optional auto-resume delay (minutes) that only applies to
+      *    a PAUSE, and an optional approver ID that only applies to
+      *    a PAUSE started during business hours.
              INITIALIZE WS-TERMINAL-INPUT-NUM
              UNSTRING WS-TERMINAL-INPUT DELIMITED BY ALL SPACES
-               INTO WS-TRANSID, RULE-OPERATION, RULE-ENDPOINT
+               INTO WS-TRANSID, RULE-OPERATION, RULE-ENDPOINT,
+                 WS-AUTO-RESUME-TEXT, RULE-APPROVER-ID
                TALLYING WS-TERMINAL-INPUT-NUM
                ON OVERFLOW
                  MOVE 1 TO WS-RETURN-CODE
@@ -160,7 +273,30 @@
       *    Check the number of inputs, complete if necessary
              IF WS-TERMINAL-INPUT-NUM EQUAL 2 THEN
                  MOVE 'defaultHttpEndpoint' TO RULE-ENDPOINT
-             ELSE IF WS-TERMINAL-INPUT-NUM NOT EQUAL 3 THEN
+                 MOVE '0000' TO WS-AUTO-RESUME-TEXT
+                 MOVE SPACES TO RULE-APPROVER-ID
+             ELSE IF WS-TERMINAL-INPUT-NUM EQUAL 3 THEN
+                 MOVE '0000' TO WS-AUTO-RESUME-TEXT
+                 MOVE SPACES TO RULE-APPROVER-ID
+             ELSE IF WS-TERMINAL-INPUT-NUM EQUAL 4 THEN
+                 MOVE SPACES TO RULE-APPROVER-ID
+             ELSE IF WS-TERMINAL-INPUT-NUM NOT EQUAL 5 THEN
+                 MOVE 2 TO WS-RETURN-CODE
+                 PERFORM PRINT-MESSAGE
+                 EXEC CICS RETURN END-EXEC
+             END-IF END-IF END-IF END-IF
+
+             IF WS-AUTO-RESUME-TEXT IS NUMERIC THEN
+                 MOVE WS-AUTO-RESUME-TEXT TO RULE-AUTO-RESUME-MIN
+      *    Reject a delay too long to fold into the watchdog's 2-digit
+      *    hour field instead of silently arming it with a truncated
+      *    interval.
+                 IF RULE-AUTO-RESUME-MIN > WS-AUTO-RESUME-MAX-MIN THEN
+                     MOVE 2 TO WS-RETURN-CODE
+                     PERFORM PRINT-MESSAGE
+                     EXEC CICS RETURN END-EXEC
+                 END-IF
+             ELSE
                  MOVE 2 TO WS-RETURN-CODE
                  PERFORM PRINT-MESSAGE
                  EXEC CICS RETURN END-EXEC
@@ -177,15 +313,128 @@
                EXEC CICS GET CONTAINER('DFHEP.DATA.00031')
                  INTO(RULE-ENDPOINT) RESP(WS-RESP) RESP2(WS-RESP2)
                END-EXEC
+
+      *    Get optional third user static data: auto-resume minutes
+               EXEC CICS GET CONTAINER('DFHEP.DATA.00032')
+                 INTO(WS-AUTO-RESUME-TEXT) RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+               IF WS-AUTO-RESUME-TEXT IS NUMERIC THEN
+                   MOVE WS-AUTO-RESUME-TEXT TO RULE-AUTO-RESUME-MIN
+      *    Same ceiling as the terminal path, but a policy-triggered
+      *    request is unattended, so treat an out-of-range delay as
+      *    "no auto-resume" instead of failing the whole request.
+                   IF RULE-AUTO-RESUME-MIN > WS-AUTO-RESUME-MAX-MIN THEN
+                       MOVE ZERO TO RULE-AUTO-RESUME-MIN
+                   END-IF
+               ELSE
+                   MOVE ZERO TO RULE-AUTO-RESUME-MIN
+               END-IF
+
+      *    Get optional fourth user static data: approver ID
+               EXEC CICS GET CONTAINER('DFHEP.DATA.00033')
+                 INTO(RULE-APPROVER-ID) RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
            END-IF.
 
       *    Check if the operation is supported
            IF NOT RULE-OPERATION-PAUSE
-            AND NOT RULE-OPERATION-RESUME THEN
+            AND NOT RULE-OPERATION-RESUME
+            AND NOT RULE-OPERATION-STATUS
+            AND NOT RULE-OPERATION-RECONCILE THEN
                MOVE 3 TO WS-RETURN-CODE
                PERFORM PRINT-MESSAGE
                EXEC CICS RETURN END-EXEC
            END-IF
+
+      *    A PAUSE started from a terminal during business hours needs
+      *    a second operator's approval on record before it goes any
+      *    further. A policy-triggered PAUSE (Event Processing) is not
+      *    a human at a terminal to begin with, so it is out of scope
+      *    for this check and is left to run unattended as before.
+           IF WS-START-CODE EQUAL 'TD' AND RULE-OPERATION-PAUSE THEN
+               PERFORM CHECK-PAUSE-APPROVAL
+               IF APPRERR THEN
+                   PERFORM PRINT-MESSAGE
+                   EXEC CICS RETURN END-EXEC
+               END-IF
+           END-IF
+
+      *    RECONCILE walks every registered endpoint itself, so it
+      *    carries no single RULE-ENDPOINT of its own to validate.
+           IF NOT RULE-OPERATION-RECONCILE THEN
+      *    Check the HTTP endpoint is registered before ever linking
+      *    to Liberty, so a typo does not cost a wasted round trip.
+               PERFORM VALIDATE-ENDPOINT
+               IF ENDPTERR THEN
+                   PERFORM PRINT-MESSAGE
+                   EXEC CICS RETURN END-EXEC
+               END-IF
+           END-IF
+           EXIT.
+
+
+       READ-CONFIG.
+           EXEC CICS READ FILE(WLP-CONFIG-FILE) INTO(WLPCFG-RECORD)
+             RIDFLD(WLP-CONFIG-KEY) KEYLENGTH(LENGTH OF WLP-CONFIG-KEY)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               MOVE CFG-ERROR-COUNT-MAX TO PGM-ERROR-COUNT-MAX
+               MOVE CFG-SLEEP-TIME-SEC  TO SLEEP-TIME-SEC
+               MOVE CFG-BUS-HOURS-START TO WS-BUS-HOURS-START
+               MOVE CFG-BUS-HOURS-END   TO WS-BUS-HOURS-END
+           END-IF
+           EXIT.
+
+
+       VALIDATE-ENDPOINT.
+           EXEC CICS READ FILE(WLP-ENDPT-FILE) INTO(WLPENDPT-RECORD)
+             RIDFLD(RULE-ENDPOINT) KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+               MOVE 6 TO WS-RETURN-CODE
+               PERFORM BUILD-ENDPOINT-LIST
+           END-IF
+           EXIT.
+
+
+       BUILD-ENDPOINT-LIST.
+      *    List the registered endpoint IDs in the error message so
+      *    the caller can see what a valid value looks like.
+           MOVE SPACES TO ERROR-ENDPTERR-LIST
+           MOVE 1 TO WS-ENDPT-LIST-POS
+           MOVE 'N' TO WS-ENDPT-BROWSE-SWITCH
+           MOVE LOW-VALUES TO ENDPT-ID
+           EXEC CICS STARTBR FILE(WLP-ENDPT-FILE)
+             RIDFLD(ENDPT-ID) KEYLENGTH(LENGTH OF ENDPT-ID)
+             GTEQ RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               PERFORM ADD-ONE-ENDPOINT-TO-LIST
+                 UNTIL ENDPT-BROWSE-DONE
+               EXEC CICS ENDBR FILE(WLP-ENDPT-FILE) END-EXEC
+           END-IF
+           EXIT.
+
+
+       ADD-ONE-ENDPOINT-TO-LIST.
+           EXEC CICS READNEXT FILE(WLP-ENDPT-FILE) INTO(WLPENDPT-RECORD)
+             RIDFLD(ENDPT-ID) KEYLENGTH(LENGTH OF ENDPT-ID)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+               SET ENDPT-BROWSE-DONE TO TRUE
+           ELSE
+               IF WS-ENDPT-LIST-POS < LENGTH OF ERROR-ENDPTERR-LIST THEN
+                   STRING ENDPT-ID DELIMITED BY SPACE
+                     ' ' DELIMITED BY SIZE
+                     INTO ERROR-ENDPTERR-LIST
+                     WITH POINTER WS-ENDPT-LIST-POS
+                   END-STRING
+               END-IF
+           END-IF
            EXIT.
 
 
@@ -211,6 +460,8 @@
       *    Maximum number of tries reached
                  MOVE WLP-CONTROL-PROGRAM TO ERROR-PROG
                  MOVE 4 TO WS-RETURN-CODE
+                 SET ALERT-RETRIES-EXHAUSTED TO TRUE
+                 PERFORM WRITE-ALERT-RECORD
               END-IF
            ELSE
       *    Successfully linked to Liberty
@@ -227,6 +478,300 @@
            EXIT.
 
 
+       WRITE-ALERT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(ALERT-DATE)
+                 DATESEP('/')
+                 TIME(ALERT-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT TO ALERT-ENDPOINT
+           MOVE ERROR-RESP    TO ALERT-RESP
+           MOVE ERROR-RESP2   TO ALERT-RESP2
+
+           EXEC CICS WRITEQ TD QUEUE(WLP-ALERT-TDQ)
+             FROM(WLPALERT-RECORD) LENGTH(LENGTH OF WLPALERT-RECORD)
+           END-EXEC
+           EXIT.
+
+
+       WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(AUDIT-KEY-DATE)
+                 DATESEP('/')
+                 TIME(AUDIT-KEY-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT(1:30)  TO AUDIT-KEY-ENDPOINT
+           MOVE ZERO                 TO AUDIT-KEY-SEQ
+           MOVE WS-START-CODE        TO AUDIT-START-CODE
+           MOVE RULE-OPERATION       TO AUDIT-OPERATION
+           MOVE RULE-ENDPOINT        TO AUDIT-ENDPOINT
+           MOVE RULE-APPROVER-ID     TO AUDIT-APPROVER-ID
+      *    For SUCCESS/JAVAERR, Liberty was actually reached, so the
+      *    permanent record should carry its own return code rather
+      *    than this program's composite WS-RETURN-CODE.
+           IF SUCCESS OR JAVAERR THEN
+               MOVE WLP-RETURN-CODE     TO AUDIT-RETURN-CODE
+               MOVE WLP-ERROR-MSG(1:80) TO AUDIT-ERROR-MSG
+           ELSE
+               MOVE WS-RETURN-CODE  TO AUDIT-RETURN-CODE
+               MOVE SPACES TO AUDIT-ERROR-MSG
+           END-IF
+
+           MOVE ZERO TO WS-AUDIT-RETRY-COUNT
+           MOVE 'N' TO WS-AUDIT-WRITE-SWITCH
+           PERFORM WRITE-AUDIT-RECORD-ATTEMPT UNTIL AUDIT-WRITE-DONE
+           EXIT.
+
+
+       WRITE-AUDIT-RECORD-ATTEMPT.
+      *    Two endpoints sharing their first 30 bytes, audited in the
+      *    same clock second, collide on AUDIT-KEY. Bump the
+      *    tiebreaker and retry rather than losing the record.
+           ADD 1 TO WS-AUDIT-RETRY-COUNT
+           EXEC CICS WRITE FILE(WLP-AUDIT-FILE)
+             FROM(WLPAUDIT-RECORD)
+             RIDFLD(AUDIT-KEY) KEYLENGTH(LENGTH OF AUDIT-KEY)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               SET AUDIT-WRITE-DONE TO TRUE
+           ELSE
+               IF WS-RESP EQUAL DFHRESP(DUPKEY)
+                AND WS-AUDIT-RETRY-COUNT < 99 THEN
+                   ADD 1 TO AUDIT-KEY-SEQ
+               ELSE
+                   SET AUDIT-WRITE-DONE TO TRUE
+               END-IF
+           END-IF
+           EXIT.
+
+
+       UPDATE-STATE-FILE.
+      *    Read first (if the row exists) so fields this paragraph
+      *    does not touch, such as an older auto-resume schedule that
+      *    still applies, are not lost when the record is rewritten.
+           EXEC CICS READ FILE(WLP-STATE-FILE) INTO(WLPSTATE-RECORD)
+             RIDFLD(RULE-ENDPOINT) KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+             UPDATE RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(STATE-LAST-UPDATE-DATE)
+                 DATESEP('/')
+                 TIME(STATE-LAST-UPDATE-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT TO STATE-ENDPOINT-ID
+           MOVE WS-START-CODE TO STATE-LAST-TRIGGER
+
+           IF RULE-OPERATION-PAUSE THEN
+               MOVE 'PAUSED' TO STATE-CURRENT-STATUS
+               IF RULE-AUTO-RESUME-MIN > 0 THEN
+                   PERFORM SCHEDULE-AUTO-RESUME
+               ELSE
+                   MOVE SPACES TO STATE-AUTO-RESUME-DATE
+                   MOVE SPACES TO STATE-AUTO-RESUME-TIME
+                   MOVE SPACES TO STATE-AUTO-RESUME-REQID
+               END-IF
+           ELSE
+      *    A manual RESUME cancels any auto-resume watchdog still
+      *    pending for this endpoint.
+               MOVE 'RESUME' TO STATE-CURRENT-STATUS
+               IF STATE-AUTO-RESUME-REQID NOT EQUAL SPACES THEN
+                   EXEC CICS CANCEL REQID(STATE-AUTO-RESUME-REQID)
+                     RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+               END-IF
+               MOVE SPACES TO STATE-AUTO-RESUME-DATE
+               MOVE SPACES TO STATE-AUTO-RESUME-TIME
+               MOVE SPACES TO STATE-AUTO-RESUME-REQID
+           END-IF
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               EXEC CICS REWRITE FILE(WLP-STATE-FILE)
+                 FROM(WLPSTATE-RECORD)
+                 RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE(WLP-STATE-FILE)
+                 FROM(WLPSTATE-RECORD)
+                 RIDFLD(RULE-ENDPOINT)
+                 KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+                 RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+           END-IF
+           EXIT.
+
+
+       SCHEDULE-AUTO-RESUME.
+      *    Fold the whole endpoint ID into an 8-byte REQID so a later
+      *    manual RESUME can find and cancel this same START request -
+      *    a plain truncated prefix is not safe here since two
+      *    endpoints sharing the same first 8 bytes (e.g. every
+      *    "https://" URL) would collide on the same REQID.
+           PERFORM COMPUTE-WATCHDOG-REQID
+           MOVE WS-WATCHDOG-REQID TO STATE-AUTO-RESUME-REQID
+
+           DIVIDE RULE-AUTO-RESUME-MIN BY 60
+             GIVING WS-RESUME-HOURS REMAINDER WS-RESUME-MINS
+           COMPUTE WS-INTERVAL-HHMMSS =
+             (WS-RESUME-HOURS * 10000) + (WS-RESUME-MINS * 100)
+
+      *    ABSTIME is a count of milliseconds since 1900, so the
+      *    target wall-clock time is simply the delay added on.
+           COMPUTE WS-TARGET-ABSTIME =
+             ABSTIME + (RULE-AUTO-RESUME-MIN * 60 * 1000)
+           EXEC CICS FORMATTIME
+                 ABSTIME(WS-TARGET-ABSTIME)
+                 MMDDYYYY(STATE-AUTO-RESUME-DATE)
+                 DATESEP('/')
+                 TIME(STATE-AUTO-RESUME-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           EXEC CICS START TRANSID(WLP-WATCHDOG-TRANSID)
+             REQID(WS-WATCHDOG-REQID)
+             INTERVAL(WS-INTERVAL-HHMMSS)
+             FROM(RULE-ENDPOINT) LENGTH(LENGTH OF RULE-ENDPOINT)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           EXIT.
+
+
+       COMPUTE-WATCHDOG-REQID.
+      *    Roll every byte of RULE-ENDPOINT into WS-HASH-ACCUM so two
+      *    different endpoint IDs are very unlikely to fold down to
+      *    the same 8-byte REQID.
+           MOVE ZERO TO WS-HASH-ACCUM
+           PERFORM HASH-ONE-ENDPOINT-CHAR
+             VARYING WS-HASH-INDEX FROM 1 BY 1
+             UNTIL WS-HASH-INDEX > LENGTH OF RULE-ENDPOINT
+           MOVE WS-HASH-ACCUM TO WS-WATCHDOG-REQID
+           EXIT.
+
+
+       HASH-ONE-ENDPOINT-CHAR.
+           COMPUTE WS-HASH-CHAR-VALUE =
+             FUNCTION ORD(RULE-ENDPOINT(WS-HASH-INDEX:1))
+           COMPUTE WS-HASH-PRODUCT =
+             (WS-HASH-ACCUM * 31) + WS-HASH-CHAR-VALUE
+           DIVIDE WS-HASH-PRODUCT BY 99999999
+             GIVING WS-HASH-QUOTIENT REMAINDER WS-HASH-ACCUM
+           EXIT.
+
+
+       RECONCILE-ENDPOINTS.
+      *    Walk every endpoint this program has ever recorded state
+      *    for and compare it against a fresh STATUS from Liberty.
+           MOVE 'N' TO WS-RECONCILE-SWITCH
+           MOVE LOW-VALUES TO STATE-ENDPOINT-ID
+           EXEC CICS STARTBR FILE(WLP-STATE-FILE)
+             RIDFLD(STATE-ENDPOINT-ID)
+             KEYLENGTH(LENGTH OF STATE-ENDPOINT-ID)
+             GTEQ RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               PERFORM RECONCILE-NEXT-ENDPOINT
+                 UNTIL RECONCILE-BROWSE-DONE
+               EXEC CICS ENDBR FILE(WLP-STATE-FILE) END-EXEC
+           END-IF
+
+      *    Restore the RULE- fields RECONCILE-ONE-ENDPOINT drove
+      *    Liberty with, so PRINT-MESSAGE reports on RECONCILE itself.
+           MOVE 'RECONCILE' TO RULE-OPERATION
+           MOVE SPACES TO RULE-ENDPOINT
+           MOVE 0 TO WS-RETURN-CODE
+           EXIT.
+
+
+       RECONCILE-NEXT-ENDPOINT.
+           EXEC CICS READNEXT FILE(WLP-STATE-FILE) INTO(WLPSTATE-RECORD)
+             RIDFLD(STATE-ENDPOINT-ID)
+             KEYLENGTH(LENGTH OF STATE-ENDPOINT-ID)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+               SET RECONCILE-BROWSE-DONE TO TRUE
+           ELSE
+               PERFORM RECONCILE-ONE-ENDPOINT
+           END-IF
+           EXIT.
+
+
+       RECONCILE-ONE-ENDPOINT.
+           MOVE STATE-ENDPOINT-ID TO RULE-ENDPOINT
+           MOVE 'STATUS'          TO RULE-OPERATION
+           MOVE ZERO TO PGM-ERROR-COUNT
+           MOVE 9 TO WS-RETURN-CODE
+
+           PERFORM LINK-TO-LIBERTY UNTIL WS-RETURN-CODE < 9
+
+           IF SUCCESS THEN
+      *    A known, documented simplification: Liberty is taken to
+      *    report a paused endpoint's status text starting with
+      *    'PAUSED', the same word this program's own state file
+      *    already uses for STATE-CURRENT-STATUS.
+               IF WLP-ERROR-MSG(1:6) EQUAL 'PAUSED' THEN
+                   SET WS-LIVE-IS-PAUSED TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-LIVE-STATUS-SWITCH
+               END-IF
+
+               IF (STATE-IS-PAUSED AND NOT WS-LIVE-IS-PAUSED)
+                OR (STATE-IS-RESUMED AND WS-LIVE-IS-PAUSED) THEN
+                   SET ALERT-STATE-DRIFT TO TRUE
+                   PERFORM WRITE-ALERT-RECORD
+               END-IF
+           END-IF
+           EXIT.
+
+
+       CHECK-PAUSE-APPROVAL.
+      *    Business hours require a second operator's approval on
+      *    file before a PAUSE is allowed to proceed. Outside that
+      *    window the request goes through unapproved, same as today.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABSTIME)
+             TIME(WS-CURRENT-HHMMSS)
+           END-EXEC
+           MOVE WS-CURRENT-HHMMSS(1:4) TO WS-CURRENT-HHMM
+
+           IF WS-CURRENT-HHMM >= WS-BUS-HOURS-START
+            AND WS-CURRENT-HHMM < WS-BUS-HOURS-END THEN
+               IF RULE-APPROVER-ID EQUAL SPACES THEN
+                   MOVE 7 TO WS-RETURN-CODE
+               ELSE
+                   EXEC CICS READ FILE(WLP-APPR-FILE)
+                     INTO(WLPAPPR-RECORD)
+                     RIDFLD(RULE-APPROVER-ID)
+                     KEYLENGTH(LENGTH OF RULE-APPROVER-ID)
+                     RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+                   IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                    OR NOT APPR-AUTHORIZED THEN
+                       MOVE 7 TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+
        PRINT-MESSAGE.
            EVALUATE TRUE
                WHEN START-INFO
@@ -236,9 +781,17 @@
                        IF RULE-OPERATION-RESUME THEN
                            MOVE LENGTH OF USER-MSG-RESUME TO WS-LENGTH
                            MOVE USER-MSG-RESUME TO RESPONSE-BODY
-                       ELSE
+                       ELSE IF RULE-OPERATION-PAUSE THEN
                            MOVE LENGTH OF USER-MSG-PAUSE TO WS-LENGTH
                            MOVE USER-MSG-PAUSE TO RESPONSE-BODY
+                       ELSE IF RULE-OPERATION-RECONCILE THEN
+                           MOVE LENGTH OF USER-MSG-RECONCILE
+                             TO WS-LENGTH
+                           MOVE USER-MSG-RECONCILE TO RESPONSE-BODY
+                       ELSE
+      *    STATUS - the current endpoint state as reported by Liberty
+                           MOVE WLP-ERROR-MSG-LEN TO WS-LENGTH
+                           MOVE WLP-ERROR-MSG TO RESPONSE-BODY
                        END-IF
                WHEN TERMINAL-INPUT-LENGERR
                        MOVE LENGTH OF ERROR-LENGERR-MSG TO WS-LENGTH
@@ -249,6 +802,12 @@
                WHEN OPERERR
                        MOVE LENGTH OF ERROR-OPERERR-MSG TO WS-LENGTH
                        MOVE ERROR-OPERERR-MSG TO RESPONSE-BODY
+               WHEN ENDPTERR
+                       MOVE LENGTH OF ERROR-ENDPTERR-MSG TO WS-LENGTH
+                       MOVE ERROR-ENDPTERR-MSG TO RESPONSE-BODY
+               WHEN APPRERR
+                       MOVE LENGTH OF ERROR-APPRERR-MSG TO WS-LENGTH
+                       MOVE ERROR-APPRERR-MSG TO RESPONSE-BODY
                WHEN LINKERR
                        MOVE LENGTH OF ERROR-LINKERR-MSG TO WS-LENGTH
                        MOVE ERROR-LINKERR-MSG TO RESPONSE-BODY
@@ -257,6 +816,20 @@
                        MOVE WLP-ERROR-MSG TO RESPONSE-BODY
            END-EVALUATE
 
+      *    Keep a permanent audit trail of every completed operation,
+      *    independent of whether it succeeded.
+           IF SUCCESS OR LINKERR OR JAVAERR THEN
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+
+      *    A successful PAUSE or RESUME updates the persistent state
+      *    file (and, for a PAUSE with an auto-resume delay, arms the
+      *    watchdog). STATUS is read-only and does not touch it.
+           IF SUCCESS AND
+              (RULE-OPERATION-PAUSE OR RULE-OPERATION-RESUME) THEN
+               PERFORM UPDATE-STATE-FILE
+           END-IF
+
       *    For terminal users, print response to terminal
            IF WS-START-CODE EQUAL 'TD' THEN
                EXEC CICS SEND TEXT FROM(RESPONSE-BODY)
