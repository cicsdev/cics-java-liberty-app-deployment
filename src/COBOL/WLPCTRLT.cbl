@@ -0,0 +1,312 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Module Name  WLPCTRLT.CBL                                      *
+      *                                                                *
+      * Liberty HTTP Controller auto-resume watchdog                   *
+      *                                                                *
+      * WLPCTRLW's SCHEDULE-AUTO-RESUME paragraph arms this transaction*
+      * (TRANSID WLPT) with EXEC CICS START, passing the endpoint ID   *
+      * that was paused. When the interval expires, this program       *
+      * checks the persistent WLPSTATE file: if the endpoint is still  *
+      * shown as paused nobody has resumed it manually, so it drives   *
+      * the same LINK to WLPCTRL that WLPCTRLW uses, requesting        *
+      * RESUME. If it has already been resumed the watchdog simply     *
+      * ends without relinking.                                        *
+      *                                                                *
+      * Modification History                                           *
+      * 2026-08-09 DEVL Initial version.                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              WLPCTRLT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *   Working storage definitions
+       01 WS-STORAGE.
+          03 WS-LENGTH             PIC 9(4)  COMP    VALUE ZERO.
+          03 WS-RETRIEVE-LEN       PIC 9(4)  COMP    VALUE ZERO.
+          03 WS-RESP               PIC S9(8) COMP    VALUE ZERO.
+          03 WS-RESP2              PIC S9(8) COMP    VALUE ZERO.
+          03 PGM-ERROR-COUNT       PIC 9     COMP    VALUE ZERO.
+          03 ABSTIME               PIC S9(15) COMP-3 VALUE ZERO.
+
+      *
+      *  Begin: parameters that can be customized
+          03 PGM-ERROR-COUNT-MAX   PIC 9     COMP    VALUE 3.
+          03 SLEEP-TIME-SEC        PIC S9(8) BINARY  VALUE 15.
+      *  End: parameters that can be customized
+      *
+
+      *  Return code for the RESUME this watchdog drives
+          03 WS-RETURN-CODE        PIC 9     COMP    VALUE 9.
+             88 SUCCESS                     VALUE 0.
+             88 LINKERR                     VALUE 4.
+             88 JAVAERR                     VALUE 5.
+             88 START-INFO                  VALUE 9.
+
+      *  Audit trail write controls
+          03 WS-AUDIT-WRITE-SWITCH PIC X             VALUE 'N'.
+             88 AUDIT-WRITE-DONE            VALUE 'Y'.
+          03 WS-AUDIT-RETRY-COUNT  PIC 9(02) COMP    VALUE ZERO.
+
+      *   Container sent to Liberty
+       01 WLPDATA.
+          03 RULE-OPERATION        PIC X(10)         VALUE 'RESUME'.
+          03 RULE-ENDPOINT         PIC X(128)        VALUE SPACES.
+
+      *   Container received from Liberty
+       01 WLPRESP.
+          03 WLP-RETURN-CODE       PIC 9(2).
+          03 WLP-ERROR-MSG         PIC X(256)        VALUE SPACES.
+          03 WLP-ERROR-MSG-LEN     PIC 9(4) COMP.
+       01 WLPRESP-LEN              PIC S9(8) COMP.
+
+       77 WLP-CHANNEL               PIC X(16) VALUE 'DFHTRANSACTION'.
+       77 WLP-INPUT-CONTAINER-NAME  PIC X(16) VALUE 'WLPDATA'.
+       77 WLP-OUTPUT-CONTAINER-NAME PIC X(16) VALUE 'WLPRESP'.
+       77 WLP-CONTROL-PROGRAM       PIC X(8)  VALUE 'WLPCTRL'.
+       77 WLP-AUDIT-FILE            PIC X(8)  VALUE 'WLPAUDIT'.
+       77 WLP-STATE-FILE            PIC X(8)  VALUE 'WLPSTATE'.
+       77 WLP-ALERT-TDQ             PIC X(4)  VALUE 'CSAL'.
+       77 WLP-CONFIG-FILE           PIC X(8)  VALUE 'WLPCFG'.
+       77 WLP-CONFIG-KEY            PIC X(8)  VALUE 'WLPCTRLT'.
+
+      *   Copybook for the audit trail file
+           COPY WLPAUDR.
+      *   Copybook for the persistent endpoint state file
+           COPY WLPSTAR.
+      *   Copybook for the retry-exhausted monitoring alert feed
+           COPY WLPALTR.
+      *   Copybook for the externalized runtime tuning parameters
+           COPY WLPCFGR.
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *    Pick up any site overrides for the retry tuning parameters,
+      *    same as WLPCTRLW, so a change to WLPCFG is not silently
+      *    ignored by the watchdog's own LINK-TO-LIBERTY retries.
+           PERFORM READ-CONFIG.
+
+      *    Recover the endpoint ID this watchdog was armed for.
+           MOVE LENGTH OF RULE-ENDPOINT TO WS-RETRIEVE-LEN
+           EXEC CICS RETRIEVE INTO(RULE-ENDPOINT)
+             LENGTH(WS-RETRIEVE-LEN)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               PERFORM CHECK-STILL-PAUSED
+           END-IF
+
+      *    Return control to CICS (end transaction).
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
+
+
+       READ-CONFIG.
+           EXEC CICS READ FILE(WLP-CONFIG-FILE) INTO(WLPCFG-RECORD)
+             RIDFLD(WLP-CONFIG-KEY) KEYLENGTH(LENGTH OF WLP-CONFIG-KEY)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               MOVE CFG-ERROR-COUNT-MAX TO PGM-ERROR-COUNT-MAX
+               MOVE CFG-SLEEP-TIME-SEC  TO SLEEP-TIME-SEC
+           END-IF
+           EXIT.
+
+
+       CHECK-STILL-PAUSED.
+      *    A plain (non-UPDATE) read here, since LINK-TO-LIBERTY below
+      *    can retry with a DELAY between attempts; holding the
+      *    record's update enqueue across that whole window would
+      *    block a manual RESUME for this same endpoint instead of
+      *    letting it win cleanly. UPDATE-STATE-AFTER-AUTO-RESUME
+      *    re-reads (this time WITH UPDATE) right before its REWRITE.
+           EXEC CICS READ FILE(WLP-STATE-FILE) INTO(WLPSTATE-RECORD)
+             RIDFLD(RULE-ENDPOINT) KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+      *    Nothing to do if the endpoint is gone or already resumed -
+      *    a manual RESUME already cancelled this START where it
+      *    could, but a race is still possible right at the deadline.
+           IF WS-RESP EQUAL DFHRESP(NORMAL) AND STATE-IS-PAUSED THEN
+               PERFORM LINK-TO-LIBERTY UNTIL WS-RETURN-CODE < 9
+               IF SUCCESS THEN
+                   PERFORM UPDATE-STATE-AFTER-AUTO-RESUME
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           EXIT.
+
+
+       LINK-TO-LIBERTY.
+           EXEC CICS PUT CONTAINER(WLP-INPUT-CONTAINER-NAME)
+             CHANNEL(WLP-CHANNEL) FROM(WLPDATA)
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM(WLP-CONTROL-PROGRAM)
+             CHANNEL(WLP-CHANNEL)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC.
+
+      *    Perform basic response checking from LINK, report error.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+      *    The Liberty server may take a few seconds to be
+      *    ready and "linkable". Retry after a delay.
+              ADD 1 TO PGM-ERROR-COUNT
+              IF PGM-ERROR-COUNT < PGM-ERROR-COUNT-MAX THEN
+                 EXEC CICS DELAY FOR SECONDS(SLEEP-TIME-SEC)
+                 END-EXEC
+              ELSE
+      *    Maximum number of tries reached
+                 MOVE 4 TO WS-RETURN-CODE
+                 SET ALERT-RETRIES-EXHAUSTED TO TRUE
+                 PERFORM WRITE-ALERT-RECORD
+              END-IF
+           ELSE
+      *    Successfully linked to Liberty
+              MOVE LENGTH OF WLPRESP TO WLPRESP-LEN
+              EXEC CICS GET CONTAINER(WLP-OUTPUT-CONTAINER-NAME)
+                CHANNEL(WLP-CHANNEL) INTO(WLPRESP)
+              END-EXEC
+      *    Check Java program return code
+              IF WLP-RETURN-CODE EQUAL 0 THEN
+                  MOVE 0 TO WS-RETURN-CODE
+              ELSE
+                  MOVE 5 TO WS-RETURN-CODE
+           END-IF.
+           EXIT.
+
+
+       WRITE-ALERT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(ALERT-DATE)
+                 DATESEP('/')
+                 TIME(ALERT-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT TO ALERT-ENDPOINT
+           MOVE WS-RESP       TO ALERT-RESP
+           MOVE WS-RESP2      TO ALERT-RESP2
+
+           EXEC CICS WRITEQ TD QUEUE(WLP-ALERT-TDQ)
+             FROM(WLPALERT-RECORD) LENGTH(LENGTH OF WLPALERT-RECORD)
+           END-EXEC
+           EXIT.
+
+
+       UPDATE-STATE-AFTER-AUTO-RESUME.
+      *    Re-read WITH UPDATE here (CHECK-STILL-PAUSED's own read did
+      *    not hold the enqueue) so the lock is only held for the
+      *    short window between this read and the REWRITE below, not
+      *    across LINK-TO-LIBERTY's retries. Re-check STATE-IS-PAUSED
+      *    in case a manual RESUME won the race while Liberty was
+      *    being called; if so, there is nothing left for the
+      *    watchdog to do.
+           EXEC CICS READ FILE(WLP-STATE-FILE) INTO(WLPSTATE-RECORD)
+             RIDFLD(RULE-ENDPOINT) KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+             UPDATE RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) AND STATE-IS-PAUSED THEN
+               EXEC CICS ASKTIME ABSTIME(ABSTIME)
+               END-EXEC
+               EXEC CICS FORMATTIME
+                     ABSTIME(ABSTIME)
+                     MMDDYYYY(STATE-LAST-UPDATE-DATE)
+                     DATESEP('/')
+                     TIME(STATE-LAST-UPDATE-TIME)
+                     TIMESEP(':')
+               END-EXEC
+
+               MOVE 'RESUME' TO STATE-CURRENT-STATUS
+               MOVE 'WLPT'   TO STATE-LAST-TRIGGER
+               MOVE SPACES   TO STATE-AUTO-RESUME-DATE
+               MOVE SPACES   TO STATE-AUTO-RESUME-TIME
+               MOVE SPACES   TO STATE-AUTO-RESUME-REQID
+
+               EXEC CICS REWRITE FILE(WLP-STATE-FILE)
+                 FROM(WLPSTATE-RECORD)
+                 RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+           END-IF
+           EXIT.
+
+
+       WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(AUDIT-KEY-DATE)
+                 DATESEP('/')
+                 TIME(AUDIT-KEY-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT(1:30)  TO AUDIT-KEY-ENDPOINT
+           MOVE ZERO                 TO AUDIT-KEY-SEQ
+           MOVE 'WT'                 TO AUDIT-START-CODE
+           MOVE RULE-OPERATION       TO AUDIT-OPERATION
+           MOVE RULE-ENDPOINT        TO AUDIT-ENDPOINT
+           MOVE SPACES               TO AUDIT-APPROVER-ID
+      *    For SUCCESS/JAVAERR, Liberty was actually reached, so the
+      *    permanent record should carry its own return code rather
+      *    than this program's composite WS-RETURN-CODE.
+           IF SUCCESS OR JAVAERR THEN
+               MOVE WLP-RETURN-CODE     TO AUDIT-RETURN-CODE
+               MOVE WLP-ERROR-MSG(1:80) TO AUDIT-ERROR-MSG
+           ELSE
+               MOVE WS-RETURN-CODE  TO AUDIT-RETURN-CODE
+               MOVE SPACES TO AUDIT-ERROR-MSG
+           END-IF
+
+           MOVE ZERO TO WS-AUDIT-RETRY-COUNT
+           MOVE 'N' TO WS-AUDIT-WRITE-SWITCH
+           PERFORM WRITE-AUDIT-RECORD-ATTEMPT UNTIL AUDIT-WRITE-DONE
+           EXIT.
+
+
+       WRITE-AUDIT-RECORD-ATTEMPT.
+      *    Two endpoints sharing their first 30 bytes, audited in the
+      *    same clock second, collide on AUDIT-KEY. Bump the
+      *    tiebreaker and retry rather than losing the record.
+           ADD 1 TO WS-AUDIT-RETRY-COUNT
+           EXEC CICS WRITE FILE(WLP-AUDIT-FILE)
+             FROM(WLPAUDIT-RECORD)
+             RIDFLD(AUDIT-KEY) KEYLENGTH(LENGTH OF AUDIT-KEY)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               SET AUDIT-WRITE-DONE TO TRUE
+           ELSE
+               IF WS-RESP EQUAL DFHRESP(DUPKEY)
+                AND WS-AUDIT-RETRY-COUNT < 99 THEN
+                   ADD 1 TO AUDIT-KEY-SEQ
+               ELSE
+                   SET AUDIT-WRITE-DONE TO TRUE
+               END-IF
+           END-IF
+           EXIT.
