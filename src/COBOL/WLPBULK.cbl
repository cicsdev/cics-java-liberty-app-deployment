@@ -0,0 +1,576 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      ******************************************************************
+      *                                                                *
+      * Module Name  WLPBULK.CBL                                       *
+      *                                                                *
+      * Liberty HTTP Controller bulk pause/resume driver               *
+      *                                                                *
+      * This program is started (terminal or EXEC CICS START) to drive *
+      * a planned maintenance window across several HTTP endpoints in  *
+      * one job. It browses the WLPBCTL control file, which holds one  *
+      * entry per endpoint (the desired operation and the endpoint     *
+      * ID), and for each entry drives the same LINK to WLPCTRL that   *
+      * WLPCTRLW uses for a single endpoint, subject to the same       *
+      * endpoint-registration check, business-hours approval gate,     *
+      * audit trail, and persistent state file WLPCTRLW itself uses.   *
+      * Every entry's result is written to the CSSL TD queue, followed *
+      * by a one-line job summary of how many entries succeeded and    *
+      * failed.                                                        *
+      *                                                                *
+      * Modification History                                          *
+      * 2026-08-09 DEVL Initial version.                               *
+      * 2026-08-09 DEVL Bring each control file entry through the same *
+      *            endpoint validation, business-hours approval,       *
+      *            audit trail and state file update as a single       *
+      *            interactive PAUSE/RESUME already goes through.      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              WLPBULK.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *   Working storage definitions
+       01 WS-STORAGE.
+          03 WS-LENGTH             PIC 9(4)  COMP    VALUE ZERO.
+          03 WS-RESP               PIC S9(8) COMP    VALUE ZERO.
+          03 WS-RESP2              PIC S9(8) COMP    VALUE ZERO.
+          03 PGM-ERROR-COUNT       PIC 9     COMP    VALUE ZERO.
+          03 ABSTIME               PIC S9(15) COMP-3 VALUE ZERO.
+
+      *
+      *  Begin: parameters that can be customized
+          03 PGM-ERROR-COUNT-MAX   PIC 9     COMP    VALUE 3.
+          03 SLEEP-TIME-SEC        PIC S9(8) BINARY  VALUE 15.
+      *  End: parameters that can be customized
+      *
+
+      *  Return code for the entry currently being processed
+          03 WS-RETURN-CODE        PIC 9     COMP    VALUE 9.
+             88 SUCCESS                     VALUE 0.
+             88 AUTORESUMEERR                VALUE 2.
+             88 OPERERR                     VALUE 3.
+             88 LINKERR                     VALUE 4.
+             88 JAVAERR                     VALUE 5.
+             88 ENDPTERR                    VALUE 6.
+             88 APPRERR                     VALUE 7.
+             88 START-INFO                  VALUE 9.
+
+      *  Audit trail write controls
+          03 WS-AUDIT-WRITE-SWITCH PIC X             VALUE 'N'.
+             88 AUDIT-WRITE-DONE            VALUE 'Y'.
+          03 WS-AUDIT-RETRY-COUNT  PIC 9(02) COMP    VALUE ZERO.
+
+      *  Control file browse switch
+          03 WS-EOF-SWITCH         PIC X             VALUE 'N'.
+             88 END-OF-CONTROL              VALUE 'Y'.
+
+      *  Job-level roll-up counters
+          03 WS-ENTRY-COUNT        PIC 9(05) COMP    VALUE ZERO.
+          03 WS-SUCCESS-COUNT      PIC 9(05) COMP    VALUE ZERO.
+          03 WS-FAIL-COUNT         PIC 9(05) COMP    VALUE ZERO.
+
+      *  Auto-resume watchdog controls (same shape as WLPCTRLW's)
+          03 RULE-AUTO-RESUME-MIN  PIC 9(04)         VALUE ZERO.
+          03 WS-WATCHDOG-REQID     PIC X(08)         VALUE SPACES.
+          03 WS-RESUME-HOURS       PIC 9(02)         VALUE ZERO.
+          03 WS-RESUME-MINS        PIC 9(02)         VALUE ZERO.
+          03 WS-INTERVAL-HHMMSS    PIC 9(06)         VALUE ZERO.
+          03 WS-TARGET-ABSTIME     PIC S9(15) COMP-3 VALUE ZERO.
+      *    Largest auto-resume delay that still folds into the 2-digit
+      *    WS-RESUME-HOURS the watchdog interval is built from.
+          03 WS-AUTO-RESUME-MAX-MIN PIC 9(04)        VALUE 5999.
+
+      *  Fields used to fold the full endpoint ID into an 8-byte REQID
+          03 WS-HASH-INDEX         PIC 9(03) COMP    VALUE ZERO.
+          03 WS-HASH-ACCUM         PIC 9(08) COMP    VALUE ZERO.
+          03 WS-HASH-PRODUCT       PIC 9(11) COMP    VALUE ZERO.
+          03 WS-HASH-QUOTIENT      PIC 9(11) COMP    VALUE ZERO.
+          03 WS-HASH-CHAR-VALUE    PIC 9(03) COMP    VALUE ZERO.
+
+      *  Second-operator approval controls for a business-hours PAUSE
+          03 RULE-APPROVER-ID      PIC X(08)         VALUE SPACES.
+          03 WS-BUS-HOURS-START    PIC 9(04)         VALUE 0900.
+          03 WS-BUS-HOURS-END      PIC 9(04)         VALUE 1700.
+          03 WS-CURRENT-HHMMSS     PIC X(08)         VALUE SPACES.
+          03 WS-CURRENT-HHMM       PIC 9(04)         VALUE ZERO.
+
+      *   Container sent to Liberty
+       01 WLPDATA.
+          03 RULE-OPERATION        PIC X(10)         VALUE SPACES.
+             88 RULE-OPERATION-RESUME                VALUE 'RESUME'.
+             88 RULE-OPERATION-PAUSE                 VALUE 'PAUSE'.
+          03 RULE-ENDPOINT         PIC X(128)        VALUE SPACES.
+
+      *   Container received from Liberty
+       01 WLPRESP.
+          03 WLP-RETURN-CODE       PIC 9(2).
+          03 WLP-ERROR-MSG         PIC X(256)        VALUE SPACES.
+          03 WLP-ERROR-MSG-LEN     PIC 9(4) COMP.
+       01 WLPRESP-LEN              PIC S9(8) COMP.
+
+       77 WLP-CHANNEL               PIC X(16) VALUE 'DFHTRANSACTION'.
+       77 WLP-INPUT-CONTAINER-NAME  PIC X(16) VALUE 'WLPDATA'.
+       77 WLP-OUTPUT-CONTAINER-NAME PIC X(16) VALUE 'WLPRESP'.
+       77 WLP-CONTROL-PROGRAM       PIC X(8)  VALUE 'WLPCTRL'.
+       77 WLP-BULK-FILE             PIC X(8)  VALUE 'WLPBCTL'.
+       77 WLP-BULK-TDQ              PIC X(4)  VALUE 'CSSL'.
+       77 WLP-ALERT-TDQ             PIC X(4)  VALUE 'CSAL'.
+       77 WLP-AUDIT-FILE            PIC X(8)  VALUE 'WLPAUDIT'.
+       77 WLP-ENDPT-FILE            PIC X(8)  VALUE 'WLPENDPT'.
+       77 WLP-STATE-FILE            PIC X(8)  VALUE 'WLPSTATE'.
+       77 WLP-WATCHDOG-TRANSID      PIC X(4)  VALUE 'WLPT'.
+       77 WLP-CONFIG-FILE           PIC X(8)  VALUE 'WLPCFG'.
+       77 WLP-CONFIG-KEY            PIC X(8)  VALUE 'WLPBULK'.
+       77 WLP-APPR-FILE             PIC X(8)  VALUE 'WLPAPPR'.
+
+      *   Copybook for the bulk control file
+           COPY WLPBCTL.
+      *   Copybook for the retry-exhausted monitoring alert feed
+           COPY WLPALTR.
+      *   Copybook for the audit trail file
+           COPY WLPAUDR.
+      *   Copybook for the registered endpoint reference file
+           COPY WLPENDR.
+      *   Copybook for the persistent endpoint state file
+           COPY WLPSTAR.
+      *   Copybook for the externalized runtime tuning parameters
+           COPY WLPCFGR.
+      *   Copybook for the business-hours PAUSE approver file
+           COPY WLPAPPR.
+
+      *   One line written to CSSL for each control file entry
+       01 BULK-REPORT-MSG.
+          03 FILLER               PIC X(10) VALUE 'WLPBULK   '.
+          03 BULK-RPT-ENDPOINT    PIC X(30).
+          03 FILLER               PIC X(1)  VALUE SPACE.
+          03 BULK-RPT-OPERATION   PIC X(10).
+          03 FILLER               PIC X(1)  VALUE SPACE.
+          03 FILLER               PIC X(3)  VALUE 'RC='.
+          03 BULK-RPT-RC          PIC 9(02).
+
+      *   Job summary line written to CSSL once the run completes
+       01 BULK-SUMMARY-MSG.
+          03 FILLER               PIC X(10) VALUE 'WLPBULK   '.
+          03 FILLER               PIC X(10) VALUE 'PROCESSED='.
+          03 BULK-SUM-TOTAL       PIC ZZZZ9.
+          03 FILLER               PIC X(2)  VALUE SPACES.
+          03 FILLER               PIC X(8)  VALUE 'SUCCESS='.
+          03 BULK-SUM-SUCCESS     PIC ZZZZ9.
+          03 FILLER               PIC X(2)  VALUE SPACES.
+          03 FILLER               PIC X(7)  VALUE 'FAILED='.
+          03 BULK-SUM-FAIL        PIC ZZZZ9.
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *    Pick up any site overrides for the retry tuning parameters
+      *    and the business-hours window, same as WLPCTRLW, so a
+      *    change to WLPCFG is not silently ignored by a bulk run.
+           PERFORM READ-CONFIG.
+
+      *    Position the browse at the start of the control file.
+           MOVE LOW-VALUES TO BULK-ENDPOINT
+           EXEC CICS STARTBR FILE(WLP-BULK-FILE)
+             RIDFLD(BULK-ENDPOINT) KEYLENGTH(LENGTH OF BULK-ENDPOINT)
+             GTEQ RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               PERFORM READ-NEXT-CONTROL-ENTRY
+               PERFORM PROCESS-ONE-ENTRY UNTIL END-OF-CONTROL
+               EXEC CICS ENDBR FILE(WLP-BULK-FILE) END-EXEC
+           END-IF
+
+           PERFORM WRITE-SUMMARY.
+
+      *    Return control to CICS (end transaction).
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
+
+
+       READ-NEXT-CONTROL-ENTRY.
+           EXEC CICS READNEXT FILE(WLP-BULK-FILE)
+             INTO(WLPBULK-RECORD)
+             RIDFLD(BULK-ENDPOINT) KEYLENGTH(LENGTH OF BULK-ENDPOINT)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+               SET END-OF-CONTROL TO TRUE
+           END-IF
+           EXIT.
+
+
+       PROCESS-ONE-ENTRY.
+           ADD 1 TO WS-ENTRY-COUNT
+           MOVE BULK-OPERATION       TO RULE-OPERATION
+           MOVE BULK-ENDPOINT        TO RULE-ENDPOINT
+           MOVE BULK-AUTO-RESUME-MIN TO RULE-AUTO-RESUME-MIN
+           MOVE BULK-APPROVER-ID     TO RULE-APPROVER-ID
+           MOVE ZERO TO PGM-ERROR-COUNT
+           MOVE 9 TO WS-RETURN-CODE
+
+      *    Same gates a single terminal-driven request goes through: a
+      *    recognized operation, an auto-resume delay that actually
+      *    fits the watchdog's HH:MM interval, a registered endpoint,
+      *    and (for a PAUSE) an approval on record - all before this
+      *    entry is ever linked to Liberty.
+           IF NOT RULE-OPERATION-PAUSE
+            AND NOT RULE-OPERATION-RESUME THEN
+               MOVE 3 TO WS-RETURN-CODE
+           ELSE IF RULE-AUTO-RESUME-MIN > WS-AUTO-RESUME-MAX-MIN THEN
+               MOVE 2 TO WS-RETURN-CODE
+           ELSE
+               PERFORM VALIDATE-ENDPOINT-ENTRY
+
+               IF NOT ENDPTERR THEN
+                   IF RULE-OPERATION-PAUSE THEN
+                       PERFORM CHECK-PAUSE-APPROVAL
+                   END-IF
+                   IF NOT APPRERR THEN
+                       PERFORM LINK-TO-LIBERTY-ENTRY
+                         UNTIL WS-RETURN-CODE < 9
+                   END-IF
+               END-IF
+           END-IF END-IF
+
+           IF SUCCESS THEN
+               ADD 1 TO WS-SUCCESS-COUNT
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+      *    Keep the same permanent audit trail and persistent state
+      *    file a terminal-driven PAUSE/RESUME already keeps current.
+           IF SUCCESS OR LINKERR OR JAVAERR THEN
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+
+           IF SUCCESS AND
+              (RULE-OPERATION-PAUSE OR RULE-OPERATION-RESUME) THEN
+               PERFORM UPDATE-STATE-FILE
+           END-IF
+
+           MOVE RULE-ENDPOINT(1:30) TO BULK-RPT-ENDPOINT
+           MOVE RULE-OPERATION      TO BULK-RPT-OPERATION
+           MOVE WS-RETURN-CODE      TO BULK-RPT-RC
+           EXEC CICS WRITEQ TD QUEUE(WLP-BULK-TDQ) FROM(BULK-REPORT-MSG)
+             LENGTH(LENGTH OF BULK-REPORT-MSG)
+           END-EXEC
+
+           PERFORM READ-NEXT-CONTROL-ENTRY.
+           EXIT.
+
+
+       READ-CONFIG.
+           EXEC CICS READ FILE(WLP-CONFIG-FILE) INTO(WLPCFG-RECORD)
+             RIDFLD(WLP-CONFIG-KEY) KEYLENGTH(LENGTH OF WLP-CONFIG-KEY)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               MOVE CFG-ERROR-COUNT-MAX TO PGM-ERROR-COUNT-MAX
+               MOVE CFG-SLEEP-TIME-SEC  TO SLEEP-TIME-SEC
+               MOVE CFG-BUS-HOURS-START TO WS-BUS-HOURS-START
+               MOVE CFG-BUS-HOURS-END   TO WS-BUS-HOURS-END
+           END-IF
+           EXIT.
+
+
+       VALIDATE-ENDPOINT-ENTRY.
+           EXEC CICS READ FILE(WLP-ENDPT-FILE) INTO(WLPENDPT-RECORD)
+             RIDFLD(RULE-ENDPOINT) KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+               MOVE 6 TO WS-RETURN-CODE
+           END-IF
+           EXIT.
+
+
+       CHECK-PAUSE-APPROVAL.
+      *    Business hours require a second operator's approval on
+      *    file before a PAUSE is allowed to proceed. Outside that
+      *    window the request goes through unapproved, same as today.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABSTIME)
+             TIME(WS-CURRENT-HHMMSS)
+           END-EXEC
+           MOVE WS-CURRENT-HHMMSS(1:4) TO WS-CURRENT-HHMM
+
+           IF WS-CURRENT-HHMM >= WS-BUS-HOURS-START
+            AND WS-CURRENT-HHMM < WS-BUS-HOURS-END THEN
+               IF RULE-APPROVER-ID EQUAL SPACES THEN
+                   MOVE 7 TO WS-RETURN-CODE
+               ELSE
+                   EXEC CICS READ FILE(WLP-APPR-FILE)
+                     INTO(WLPAPPR-RECORD)
+                     RIDFLD(RULE-APPROVER-ID)
+                     KEYLENGTH(LENGTH OF RULE-APPROVER-ID)
+                     RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+                   IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                    OR NOT APPR-AUTHORIZED THEN
+                       MOVE 7 TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+
+       WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(AUDIT-KEY-DATE)
+                 DATESEP('/')
+                 TIME(AUDIT-KEY-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT(1:30)  TO AUDIT-KEY-ENDPOINT
+           MOVE ZERO                 TO AUDIT-KEY-SEQ
+           MOVE 'BU'                 TO AUDIT-START-CODE
+           MOVE RULE-OPERATION       TO AUDIT-OPERATION
+           MOVE RULE-ENDPOINT        TO AUDIT-ENDPOINT
+           MOVE RULE-APPROVER-ID     TO AUDIT-APPROVER-ID
+      *    For SUCCESS/JAVAERR, Liberty was actually reached, so the
+      *    permanent record should carry its own return code rather
+      *    than this program's composite WS-RETURN-CODE.
+           IF SUCCESS OR JAVAERR THEN
+               MOVE WLP-RETURN-CODE     TO AUDIT-RETURN-CODE
+               MOVE WLP-ERROR-MSG(1:80) TO AUDIT-ERROR-MSG
+           ELSE
+               MOVE WS-RETURN-CODE  TO AUDIT-RETURN-CODE
+               MOVE SPACES TO AUDIT-ERROR-MSG
+           END-IF
+
+           MOVE ZERO TO WS-AUDIT-RETRY-COUNT
+           MOVE 'N' TO WS-AUDIT-WRITE-SWITCH
+           PERFORM WRITE-AUDIT-RECORD-ATTEMPT UNTIL AUDIT-WRITE-DONE
+           EXIT.
+
+       WRITE-AUDIT-RECORD-ATTEMPT.
+      *    Two endpoints sharing their first 30 bytes, audited in the
+      *    same clock second, collide on AUDIT-KEY. Bump the
+      *    tiebreaker and retry rather than losing the record.
+           ADD 1 TO WS-AUDIT-RETRY-COUNT
+           EXEC CICS WRITE FILE(WLP-AUDIT-FILE)
+             FROM(WLPAUDIT-RECORD)
+             RIDFLD(AUDIT-KEY) KEYLENGTH(LENGTH OF AUDIT-KEY)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               SET AUDIT-WRITE-DONE TO TRUE
+           ELSE
+               IF WS-RESP EQUAL DFHRESP(DUPKEY)
+                AND WS-AUDIT-RETRY-COUNT < 99 THEN
+                   ADD 1 TO AUDIT-KEY-SEQ
+               ELSE
+                   SET AUDIT-WRITE-DONE TO TRUE
+               END-IF
+           END-IF
+           EXIT.
+
+
+       UPDATE-STATE-FILE.
+      *    Read first (if the row exists) so fields this paragraph
+      *    does not touch, such as an older auto-resume schedule that
+      *    still applies, are not lost when the record is rewritten.
+           EXEC CICS READ FILE(WLP-STATE-FILE) INTO(WLPSTATE-RECORD)
+             RIDFLD(RULE-ENDPOINT) KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+             UPDATE RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(STATE-LAST-UPDATE-DATE)
+                 DATESEP('/')
+                 TIME(STATE-LAST-UPDATE-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT TO STATE-ENDPOINT-ID
+           MOVE 'BU'          TO STATE-LAST-TRIGGER
+
+           IF RULE-OPERATION-PAUSE THEN
+               MOVE 'PAUSED' TO STATE-CURRENT-STATUS
+               IF RULE-AUTO-RESUME-MIN > 0 THEN
+                   PERFORM SCHEDULE-AUTO-RESUME
+               ELSE
+                   MOVE SPACES TO STATE-AUTO-RESUME-DATE
+                   MOVE SPACES TO STATE-AUTO-RESUME-TIME
+                   MOVE SPACES TO STATE-AUTO-RESUME-REQID
+               END-IF
+           ELSE
+      *    A manual RESUME cancels any auto-resume watchdog still
+      *    pending for this endpoint.
+               MOVE 'RESUME' TO STATE-CURRENT-STATUS
+               IF STATE-AUTO-RESUME-REQID NOT EQUAL SPACES THEN
+                   EXEC CICS CANCEL REQID(STATE-AUTO-RESUME-REQID)
+                     RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+               END-IF
+               MOVE SPACES TO STATE-AUTO-RESUME-DATE
+               MOVE SPACES TO STATE-AUTO-RESUME-TIME
+               MOVE SPACES TO STATE-AUTO-RESUME-REQID
+           END-IF
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL) THEN
+               EXEC CICS REWRITE FILE(WLP-STATE-FILE)
+                 FROM(WLPSTATE-RECORD)
+                 RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE(WLP-STATE-FILE)
+                 FROM(WLPSTATE-RECORD)
+                 RIDFLD(RULE-ENDPOINT)
+                 KEYLENGTH(LENGTH OF RULE-ENDPOINT)
+                 RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC
+           END-IF
+           EXIT.
+
+
+       SCHEDULE-AUTO-RESUME.
+      *    Fold the whole endpoint ID into an 8-byte REQID so a later
+      *    manual RESUME can find and cancel this same START request -
+      *    a plain truncated prefix is not safe here since two
+      *    endpoints sharing the same first 8 bytes (e.g. every
+      *    "https://" URL) would collide on the same REQID.
+           PERFORM COMPUTE-WATCHDOG-REQID
+           MOVE WS-WATCHDOG-REQID TO STATE-AUTO-RESUME-REQID
+
+           DIVIDE RULE-AUTO-RESUME-MIN BY 60
+             GIVING WS-RESUME-HOURS REMAINDER WS-RESUME-MINS
+           COMPUTE WS-INTERVAL-HHMMSS =
+             (WS-RESUME-HOURS * 10000) + (WS-RESUME-MINS * 100)
+
+      *    ABSTIME is a count of milliseconds since 1900, so the
+      *    target wall-clock time is simply the delay added on.
+           COMPUTE WS-TARGET-ABSTIME =
+             ABSTIME + (RULE-AUTO-RESUME-MIN * 60 * 1000)
+           EXEC CICS FORMATTIME
+                 ABSTIME(WS-TARGET-ABSTIME)
+                 MMDDYYYY(STATE-AUTO-RESUME-DATE)
+                 DATESEP('/')
+                 TIME(STATE-AUTO-RESUME-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           EXEC CICS START TRANSID(WLP-WATCHDOG-TRANSID)
+             REQID(WS-WATCHDOG-REQID)
+             INTERVAL(WS-INTERVAL-HHMMSS)
+             FROM(RULE-ENDPOINT) LENGTH(LENGTH OF RULE-ENDPOINT)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+           EXIT.
+
+
+       COMPUTE-WATCHDOG-REQID.
+      *    Roll every byte of RULE-ENDPOINT into WS-HASH-ACCUM so two
+      *    different endpoint IDs are very unlikely to fold down to
+      *    the same 8-byte REQID.
+           MOVE ZERO TO WS-HASH-ACCUM
+           PERFORM HASH-ONE-ENDPOINT-CHAR
+             VARYING WS-HASH-INDEX FROM 1 BY 1
+             UNTIL WS-HASH-INDEX > LENGTH OF RULE-ENDPOINT
+           MOVE WS-HASH-ACCUM TO WS-WATCHDOG-REQID
+           EXIT.
+
+
+       HASH-ONE-ENDPOINT-CHAR.
+           COMPUTE WS-HASH-CHAR-VALUE =
+             FUNCTION ORD(RULE-ENDPOINT(WS-HASH-INDEX:1))
+           COMPUTE WS-HASH-PRODUCT =
+             (WS-HASH-ACCUM * 31) + WS-HASH-CHAR-VALUE
+           DIVIDE WS-HASH-PRODUCT BY 99999999
+             GIVING WS-HASH-QUOTIENT REMAINDER WS-HASH-ACCUM
+           EXIT.
+
+
+       LINK-TO-LIBERTY-ENTRY.
+           EXEC CICS PUT CONTAINER(WLP-INPUT-CONTAINER-NAME)
+             CHANNEL(WLP-CHANNEL) FROM(WLPDATA)
+           END-EXEC
+
+           EXEC CICS LINK PROGRAM(WLP-CONTROL-PROGRAM)
+             CHANNEL(WLP-CHANNEL)
+             RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC.
+
+      *    Perform basic response checking from LINK, report error.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+      *    The Liberty server may take a few seconds to be
+      *    ready and "linkable". Retry after a delay.
+              ADD 1 TO PGM-ERROR-COUNT
+              IF PGM-ERROR-COUNT < PGM-ERROR-COUNT-MAX THEN
+                 EXEC CICS DELAY FOR SECONDS(SLEEP-TIME-SEC)
+                 END-EXEC
+              ELSE
+      *    Maximum number of tries reached
+                 MOVE 4 TO WS-RETURN-CODE
+                 SET ALERT-RETRIES-EXHAUSTED TO TRUE
+                 PERFORM WRITE-ALERT-RECORD
+              END-IF
+           ELSE
+      *    Successfully linked to Liberty
+              MOVE LENGTH OF WLPRESP TO WLPRESP-LEN
+              EXEC CICS GET CONTAINER(WLP-OUTPUT-CONTAINER-NAME)
+                CHANNEL(WLP-CHANNEL) INTO(WLPRESP)
+              END-EXEC
+      *    Check Java program return code
+              IF WLP-RETURN-CODE EQUAL 0 THEN
+                  MOVE 0 TO WS-RETURN-CODE
+              ELSE
+                  MOVE 5 TO WS-RETURN-CODE
+           END-IF.
+           EXIT.
+
+
+       WRITE-ALERT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                 ABSTIME(ABSTIME)
+                 MMDDYYYY(ALERT-DATE)
+                 DATESEP('/')
+                 TIME(ALERT-TIME)
+                 TIMESEP(':')
+           END-EXEC
+
+           MOVE RULE-ENDPOINT TO ALERT-ENDPOINT
+           MOVE WS-RESP       TO ALERT-RESP
+           MOVE WS-RESP2      TO ALERT-RESP2
+
+           EXEC CICS WRITEQ TD QUEUE(WLP-ALERT-TDQ)
+             FROM(WLPALERT-RECORD) LENGTH(LENGTH OF WLPALERT-RECORD)
+           END-EXEC
+           EXIT.
+
+
+       WRITE-SUMMARY.
+           MOVE WS-ENTRY-COUNT   TO BULK-SUM-TOTAL
+           MOVE WS-SUCCESS-COUNT TO BULK-SUM-SUCCESS
+           MOVE WS-FAIL-COUNT    TO BULK-SUM-FAIL
+           EXEC CICS WRITEQ TD QUEUE(WLP-BULK-TDQ)
+             FROM(BULK-SUMMARY-MSG) LENGTH(LENGTH OF BULK-SUMMARY-MSG)
+           END-EXEC.
+           EXIT.
