@@ -0,0 +1,334 @@
+000100*----------------------------------------------------------------*
+000200* Licensed Materials - Property of IBM                          *
+000300* SAMPLE                                                        *
+000400* (c) Copyright IBM Corp. 2019 All Rights Reserved              *
+000500* US Government Users Restricted Rights - Use, duplication or   *
+000600* disclosure restricted by GSA ADP Schedule Contract with       *
+000700* IBM Corp                                                      *
+000800*----------------------------------------------------------------*
+000900******************************************************************
+001000*                                                                *
+001100* MODULE NAME  WLPRPT01.CBL                                     *
+001200*                                                                *
+001300* LIBERTY ENDPOINT PAUSE/RESUME ACTIVITY REPORT                  *
+001400*                                                                *
+001500* BATCH PROGRAM THAT READS THE WLPAUDIT FILE WRITTEN BY          *
+001600* WLPCTRLW'S PRINT-MESSAGE ROUTINE AND PRODUCES A PRINTED        *
+001700* REPORT, ONE LINE PER RULE-ENDPOINT, SHOWING THE NUMBER OF      *
+001800* PAUSE AND RESUME EVENTS, THE TOTAL TIME SPENT PAUSED, AND      *
+001900* THE LAST OPERATOR OR POLICY THAT TRIGGERED A CHANGE.           *
+002000*                                                                *
+002100* THE RUN COVERS EVERY RECORD PRESENT ON WLPAUDIT - IT IS THE    *
+002200* JCL'S JOB TO POINT AUDTIN AT THE DAILY OR WEEKLY EXTRACT OF    *
+002300* THAT FILE THAT SHOULD BE SUMMARIZED.                           *
+002400*                                                                *
+002500* PAUSED TIME IS COMPUTED FROM THE HH:MM:SS PORTION OF EACH      *
+002600* AUDIT RECORD'S TIMESTAMP. A PAUSE/RESUME PAIR THAT CROSSES     *
+002700* MIDNIGHT IS REPORTED AS UNKNOWN RATHER THAN GUESSED AT.        *
+002800*                                                                *
+002900*----------------------------------------------------------------*
+003000* MODIFICATION HISTORY                                          *
+003100* 2026-08-09 DEVL INITIAL VERSION.                               *
+003200******************************************************************
+003300 IDENTIFICATION DIVISION.
+003400 PROGRAM-ID.              WLPRPT01.
+003500 AUTHOR.                  DEVL.
+003600 INSTALLATION.            LIBERTY ENDPOINT CONTROL.
+003700 DATE-WRITTEN.            2026-08-09.
+003800 DATE-COMPILED.
+003900*
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.         IBM-370.
+004300 OBJECT-COMPUTER.         IBM-370.
+004400*
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT AUDIT-FILE ASSIGN TO AUDTIN
+004800         ORGANIZATION IS INDEXED
+004900         ACCESS MODE IS SEQUENTIAL
+005000         RECORD KEY IS AUDIT-KEY
+005100         FILE STATUS IS WS-AUDIT-STATUS.
+005200
+005300     SELECT REPORT-FILE ASSIGN TO RPTOUT
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS WS-REPORT-STATUS.
+005600*
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  AUDIT-FILE
+006000     RECORDING MODE IS F.
+006100     COPY WLPAUDR.
+006200*
+006300 FD  REPORT-FILE
+006400     RECORDING MODE IS F.
+006500 01  REPORT-LINE                  PIC X(132).
+006600*
+006700 WORKING-STORAGE SECTION.
+006800*
+006900 77  WS-AUDIT-STATUS               PIC XX      VALUE '00'.
+007000     88 AUDIT-OK                              VALUE '00'.
+007100     88 AUDIT-EOF                             VALUE '10'.
+007200 77  WS-REPORT-STATUS              PIC XX      VALUE '00'.
+007300 77  WS-EOF-SWITCH                 PIC X       VALUE 'N'.
+007400     88 END-OF-AUDIT                          VALUE 'Y'.
+007410 77  WS-AUDIT-OPEN-SWITCH          PIC X       VALUE 'N'.
+007420     88 AUDIT-FILE-OPEN                       VALUE 'Y'.
+007430 77  WS-REPORT-OPEN-SWITCH         PIC X       VALUE 'N'.
+007440     88 REPORT-FILE-OPEN                      VALUE 'Y'.
+007500 77  WS-MAX-ENDPOINTS              PIC 9(04)   VALUE 0100.
+007600 77  WS-ENDPOINT-COUNT             PIC 9(04)   COMP VALUE ZERO.
+007700 77  WS-FOUND-SWITCH               PIC X       VALUE 'N'.
+007800     88 ENDPOINT-FOUND                        VALUE 'Y'.
+007850 77  WS-TABLE-FULL-SWITCH          PIC X       VALUE 'N'.
+007860     88 ENDPOINT-TABLE-FULL                    VALUE 'Y'.
+007900*
+008000 01  ENDPOINT-TABLE.
+008100     05 ENDPOINT-ENTRY OCCURS 100 TIMES INDEXED BY ENDPT-IDX.
+008200        10 TBL-ENDPOINT-ID         PIC X(128).
+008300        10 TBL-PAUSE-COUNT         PIC 9(05)   COMP.
+008400        10 TBL-RESUME-COUNT        PIC 9(05)   COMP.
+008500        10 TBL-PAUSED-SECONDS      PIC 9(09)   COMP.
+008600        10 TBL-UNKNOWN-DURATIONS   PIC 9(05)   COMP.
+008700        10 TBL-PAUSE-OPEN-SWITCH   PIC X.
+008800           88 TBL-PAUSE-IS-OPEN            VALUE 'Y'.
+008900        10 TBL-OPEN-PAUSE-TIME     PIC X(08).
+009000        10 TBL-LAST-TRIGGER        PIC X(10).
+009100*
+009200 01  WS-ELAPSED-WORK.
+009300     05 WS-EARLIER-TIME.
+009400        10 WS-EARLIER-HH           PIC 9(02).
+009500        10 WS-EARLIER-MM           PIC 9(02).
+009600        10 WS-EARLIER-SS           PIC 9(02).
+009700     05 WS-LATER-TIME.
+009800        10 WS-LATER-HH             PIC 9(02).
+009900        10 WS-LATER-MM             PIC 9(02).
+010000        10 WS-LATER-SS             PIC 9(02).
+010100     05 WS-EARLIER-TOTAL-SEC       PIC S9(09)  COMP.
+010200     05 WS-LATER-TOTAL-SEC         PIC S9(09)  COMP.
+010300     05 WS-ELAPSED-SEC             PIC S9(09)  COMP.
+010400*
+010500 01  RPT-TITLE-LINE.
+010600     05 FILLER                     PIC X(20)
+010700        VALUE 'WLPRPT01  '.
+010800     05 FILLER                     PIC X(50)
+010900        VALUE 'LIBERTY ENDPOINT PAUSE/RESUME ACTIVITY REPORT'.
+011000*
+011100 01  RPT-COLUMN-LINE.
+011200     05 FILLER                     PIC X(30) VALUE 'ENDPOINT'.
+011300     05 FILLER                     PIC X(08) VALUE 'PAUSES'.
+011400     05 FILLER                     PIC X(08) VALUE 'RESUMES'.
+011500     05 FILLER                     PIC X(12) VALUE 'PAUSED-SECS'.
+011600     05 FILLER                     PIC X(10) VALUE 'UNKNOWN'.
+011700     05 FILLER                     PIC X(10) VALUE 'TRIGGER'.
+011800*
+011900 01  RPT-DETAIL-LINE.
+012000     05 RPT-ENDPOINT               PIC X(30).
+012100     05 RPT-PAUSES                 PIC ZZZZ9.
+012200     05 FILLER                     PIC X(03) VALUE SPACES.
+012300     05 RPT-RESUMES                PIC ZZZZ9.
+012400     05 FILLER                     PIC X(05) VALUE SPACES.
+012500     05 RPT-PAUSED-SECS            PIC ZZZZZZZZ9.
+012600     05 FILLER                     PIC X(03) VALUE SPACES.
+012700     05 RPT-UNKNOWN                PIC ZZZZ9.
+012800     05 FILLER                     PIC X(05) VALUE SPACES.
+012900     05 RPT-TRIGGER                PIC X(10).
+013000*
+013100 PROCEDURE DIVISION.
+013200*
+013300 0000-MAINLINE.
+013400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013500     PERFORM 2000-PROCESS-AUDIT THRU 2000-EXIT
+013600         UNTIL END-OF-AUDIT.
+013700     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+013800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013900     GOBACK.
+014000*
+014100*----------------------------------------------------------------*
+014200* 1000-INITIALIZE - OPEN THE AUDIT INPUT AND REPORT OUTPUT       *
+014300*----------------------------------------------------------------*
+014400 1000-INITIALIZE.
+014500     OPEN INPUT AUDIT-FILE.
+014600     IF NOT AUDIT-OK
+014700         DISPLAY 'WLPRPT01 - AUDIT FILE OPEN FAILED, STATUS='
+014800             WS-AUDIT-STATUS
+014850         SET END-OF-AUDIT TO TRUE
+014900         GO TO 1000-EXIT
+015000     END-IF
+015050     SET AUDIT-FILE-OPEN TO TRUE
+015100
+015200     OPEN OUTPUT REPORT-FILE.
+015300     IF WS-REPORT-STATUS NOT = '00'
+015400         DISPLAY 'WLPRPT01 - REPORT FILE OPEN FAILED, STATUS='
+015500             WS-REPORT-STATUS
+015520         SET END-OF-AUDIT TO TRUE
+015540         GO TO 1000-EXIT
+015550     END-IF
+015560     SET REPORT-FILE-OPEN TO TRUE
+015700
+015800     MOVE RPT-TITLE-LINE TO REPORT-LINE
+015900     WRITE REPORT-LINE
+016000     MOVE RPT-COLUMN-LINE TO REPORT-LINE
+016100     WRITE REPORT-LINE
+016200
+016300     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+016400 1000-EXIT.
+016500     EXIT.
+016600*
+016700*----------------------------------------------------------------*
+016800* 2000-PROCESS-AUDIT - SUMMARIZE ONE AUDIT RECORD INTO THE       *
+016900* IN-MEMORY ENDPOINT TABLE, THEN READ THE NEXT ONE               *
+017000*----------------------------------------------------------------*
+017100 2000-PROCESS-AUDIT.
+017150*    STATUS and RECONCILE records carry no PAUSE/RESUME of their
+017160*    own to tally (RECONCILE's AUDIT-ENDPOINT is even blank), so
+017170*    only PAUSE and RESUME records ever touch the endpoint table.
+017172*    A non-zero AUDIT-RETURN-CODE means the operation never
+017174*    actually reached or was accepted by Liberty, so it did not
+017176*    open or close a real pause window and must not be tallied.
+017180     IF (AUDIT-OPERATION = 'PAUSE' OR 'RESUME')
+017190      AND AUDIT-RETURN-CODE = 0
+017200         PERFORM 3000-FIND-OR-ADD-ENDPOINT THRU 3000-EXIT
+017210
+017220*    A dropped 101st-and-beyond endpoint has no table row of its
+017230*    own; ENDPT-IDX still points at the last real row, so the
+017240*    tally below must be skipped rather than posted against it.
+017250         IF NOT ENDPOINT-TABLE-FULL
+
+017400         MOVE AUDIT-START-CODE TO
+017500             TBL-LAST-TRIGGER(ENDPT-IDX)
+
+017700         EVALUATE AUDIT-OPERATION
+017800             WHEN 'PAUSE'
+017900                 ADD 1 TO TBL-PAUSE-COUNT(ENDPT-IDX)
+018000                 MOVE 'Y' TO TBL-PAUSE-OPEN-SWITCH(ENDPT-IDX)
+018100                 MOVE AUDIT-KEY-TIME
+018150                     TO TBL-OPEN-PAUSE-TIME(ENDPT-IDX)
+018200             WHEN 'RESUME'
+018300                 ADD 1 TO TBL-RESUME-COUNT(ENDPT-IDX)
+018400                 IF TBL-PAUSE-IS-OPEN(ENDPT-IDX)
+018500                     PERFORM 4000-ACCUMULATE-DURATION
+018600                         THRU 4000-EXIT
+018700                     MOVE 'N' TO TBL-PAUSE-OPEN-SWITCH(ENDPT-IDX)
+018800                 END-IF
+018900         END-EVALUATE
+018950         END-IF
+019000     END-IF
+019100     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+019200 2000-EXIT.
+019300     EXIT.
+019400*
+019500*----------------------------------------------------------------*
+019600* 2100-READ-AUDIT - READ THE NEXT AUDIT RECORD, SET END-OF-AUDIT *
+019700*----------------------------------------------------------------*
+019800 2100-READ-AUDIT.
+019900     READ AUDIT-FILE
+020000         AT END
+020100             SET END-OF-AUDIT TO TRUE
+020200     END-READ.
+020300 2100-EXIT.
+020400     EXIT.
+020500*
+020600*----------------------------------------------------------------*
+020700* 3000-FIND-OR-ADD-ENDPOINT - LOCATE THIS AUDIT RECORD'S         *
+020800* ENDPOINT IN THE TABLE, ADDING A NEW ENTRY WHEN NOT FOUND       *
+020900*----------------------------------------------------------------*
+021000 3000-FIND-OR-ADD-ENDPOINT.
+021050     MOVE 'N' TO WS-TABLE-FULL-SWITCH
+021100     MOVE 'N' TO WS-FOUND-SWITCH
+021200     PERFORM 3100-SEARCH-ONE-ENTRY THRU 3100-EXIT
+021300         VARYING ENDPT-IDX FROM 1 BY 1
+021400         UNTIL ENDPT-IDX > WS-ENDPOINT-COUNT
+021500            OR ENDPOINT-FOUND
+021600
+021700     IF NOT ENDPOINT-FOUND
+021800         IF WS-ENDPOINT-COUNT < WS-MAX-ENDPOINTS
+021900             ADD 1 TO WS-ENDPOINT-COUNT
+022000             SET ENDPT-IDX TO WS-ENDPOINT-COUNT
+022100             MOVE AUDIT-ENDPOINT TO TBL-ENDPOINT-ID(ENDPT-IDX)
+022200             MOVE ZERO TO TBL-PAUSE-COUNT(ENDPT-IDX)
+022300             MOVE ZERO TO TBL-RESUME-COUNT(ENDPT-IDX)
+022400             MOVE ZERO TO TBL-PAUSED-SECONDS(ENDPT-IDX)
+022500             MOVE ZERO TO TBL-UNKNOWN-DURATIONS(ENDPT-IDX)
+022600             MOVE 'N' TO TBL-PAUSE-OPEN-SWITCH(ENDPT-IDX)
+022700         ELSE
+022800             DISPLAY 'WLPRPT01 - ENDPOINT TABLE FULL, DROPPING '
+022900                 AUDIT-ENDPOINT
+022950             SET ENDPOINT-TABLE-FULL TO TRUE
+023100         END-IF
+023200     END-IF.
+023300 3000-EXIT.
+023400     EXIT.
+023500*
+023600 3100-SEARCH-ONE-ENTRY.
+023700     IF TBL-ENDPOINT-ID(ENDPT-IDX) = AUDIT-ENDPOINT
+023800         SET ENDPOINT-FOUND TO TRUE
+023900     END-IF.
+024000 3100-EXIT.
+024100     EXIT.
+024200*
+024300*----------------------------------------------------------------*
+024400* 4000-ACCUMULATE-DURATION - ADD THE ELAPSED TIME BETWEEN THE    *
+024500* OPEN PAUSE AND THIS RESUME TO THE ENDPOINT'S RUNNING TOTAL.    *
+024600* A PAIR THAT APPEARS TO CROSS MIDNIGHT IS COUNTED AS UNKNOWN    *
+024700* RATHER THAN AS A NEGATIVE DURATION.                            *
+024800*----------------------------------------------------------------*
+024900 4000-ACCUMULATE-DURATION.
+025000     MOVE TBL-OPEN-PAUSE-TIME(ENDPT-IDX)(1:2) TO WS-EARLIER-HH
+025100     MOVE TBL-OPEN-PAUSE-TIME(ENDPT-IDX)(4:2) TO WS-EARLIER-MM
+025200     MOVE TBL-OPEN-PAUSE-TIME(ENDPT-IDX)(7:2) TO WS-EARLIER-SS
+025300     MOVE AUDIT-KEY-TIME(1:2)                 TO WS-LATER-HH
+025400     MOVE AUDIT-KEY-TIME(4:2)                 TO WS-LATER-MM
+025500     MOVE AUDIT-KEY-TIME(7:2)                 TO WS-LATER-SS
+025600
+025700     COMPUTE WS-EARLIER-TOTAL-SEC =
+025800         (WS-EARLIER-HH * 3600) + (WS-EARLIER-MM * 60)
+025900             + WS-EARLIER-SS
+026000     COMPUTE WS-LATER-TOTAL-SEC =
+026100         (WS-LATER-HH * 3600) + (WS-LATER-MM * 60) + WS-LATER-SS
+026200
+026300     COMPUTE WS-ELAPSED-SEC =
+026400         WS-LATER-TOTAL-SEC - WS-EARLIER-TOTAL-SEC
+026500
+026600     IF WS-ELAPSED-SEC < 0
+026700         ADD 1 TO TBL-UNKNOWN-DURATIONS(ENDPT-IDX)
+026800     ELSE
+026900         ADD WS-ELAPSED-SEC TO TBL-PAUSED-SECONDS(ENDPT-IDX)
+027000     END-IF.
+027100 4000-EXIT.
+027200     EXIT.
+027300*
+027400*----------------------------------------------------------------*
+027500* 8000-PRINT-REPORT - WRITE ONE DETAIL LINE PER ENDPOINT         *
+027600*----------------------------------------------------------------*
+027700 8000-PRINT-REPORT.
+027800     PERFORM 8100-PRINT-ONE-ENDPOINT THRU 8100-EXIT
+027900         VARYING ENDPT-IDX FROM 1 BY 1
+028000         UNTIL ENDPT-IDX > WS-ENDPOINT-COUNT.
+028100 8000-EXIT.
+028200     EXIT.
+028300*
+028400 8100-PRINT-ONE-ENDPOINT.
+028500     MOVE TBL-ENDPOINT-ID(ENDPT-IDX)(1:30)  TO RPT-ENDPOINT
+028600     MOVE TBL-PAUSE-COUNT(ENDPT-IDX)        TO RPT-PAUSES
+028700     MOVE TBL-RESUME-COUNT(ENDPT-IDX)       TO RPT-RESUMES
+028800     MOVE TBL-PAUSED-SECONDS(ENDPT-IDX)     TO RPT-PAUSED-SECS
+028900     MOVE TBL-UNKNOWN-DURATIONS(ENDPT-IDX)  TO RPT-UNKNOWN
+029000     MOVE TBL-LAST-TRIGGER(ENDPT-IDX)       TO RPT-TRIGGER
+029100     MOVE RPT-DETAIL-LINE TO REPORT-LINE
+029200     WRITE REPORT-LINE.
+029300 8100-EXIT.
+029400     EXIT.
+029500*
+029600*----------------------------------------------------------------*
+029700* 9000-TERMINATE - CLOSE THE FILES                               *
+029800*----------------------------------------------------------------*
+029900 9000-TERMINATE.
+029950     IF AUDIT-FILE-OPEN
+029960         CLOSE AUDIT-FILE
+029970     END-IF
+030000     IF REPORT-FILE-OPEN
+030050         CLOSE REPORT-FILE
+030100     END-IF.
+030200 9000-EXIT.
+030300     EXIT.
