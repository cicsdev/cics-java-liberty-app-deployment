@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *  WLPAUDR - audit trail record for WLPCTRLW PAUSE/RESUME/STATUS *
+      *  operations.  Written by WLPCTRLW, read by WLPRPT01.           *
+      *----------------------------------------------------------------*
+       01 WLPAUDIT-RECORD.
+          03 AUDIT-KEY.
+             05 AUDIT-KEY-DATE      PIC X(10).
+             05 AUDIT-KEY-TIME      PIC X(8).
+             05 AUDIT-KEY-ENDPOINT  PIC X(30).
+             05 AUDIT-KEY-SEQ       PIC 9(02).
+          03 AUDIT-START-CODE       PIC XX.
+          03 AUDIT-OPERATION        PIC X(10).
+          03 AUDIT-ENDPOINT         PIC X(128).
+          03 AUDIT-APPROVER-ID      PIC X(8).
+          03 AUDIT-RETURN-CODE      PIC 9(02).
+          03 AUDIT-ERROR-MSG        PIC X(80).
