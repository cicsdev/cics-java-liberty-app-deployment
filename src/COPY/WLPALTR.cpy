@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *  WLPALTR - monitoring/ticketing feed record, written either   *
+      *  when LINK-TO-LIBERTY exhausts PGM-ERROR-COUNT-MAX retries, or *
+      *  when a reconcile pass finds the live and recorded pause      *
+      *  status disagree.  ALERT-REASON tells the CSAL consumer which.*
+      *----------------------------------------------------------------*
+       01 WLPALERT-RECORD.
+          03 ALERT-ENDPOINT         PIC X(128).
+          03 ALERT-REASON           PIC X(08).
+             88 ALERT-RETRIES-EXHAUSTED VALUE 'RETRYMAX'.
+             88 ALERT-STATE-DRIFT       VALUE 'DRIFT'.
+          03 ALERT-RESP             PIC 9(08).
+          03 ALERT-RESP2            PIC 9(08).
+          03 ALERT-DATE             PIC X(10).
+          03 ALERT-TIME             PIC X(08).
