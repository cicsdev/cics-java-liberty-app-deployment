@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *  WLPAPPR - operators authorized to approve a PAUSE requested   *
+      *  during the configured business-hours window.                 *
+      *----------------------------------------------------------------*
+       01 WLPAPPR-RECORD.
+          03 APPR-OPERATOR-ID       PIC X(08).
+          03 APPR-NAME              PIC X(30).
+          03 APPR-CAN-APPROVE       PIC X.
+             88 APPR-AUTHORIZED           VALUE 'Y'.
