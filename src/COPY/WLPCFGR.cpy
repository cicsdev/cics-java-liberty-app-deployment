@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *  WLPCFGR - runtime tuning parameters for WLPCTRLW, keyed by    *
+      *  CFG-KEY so a region can carry more than one named profile.    *
+      *  Read once per run in MAIN-PROCESSING; VALUE clauses in        *
+      *  WS-STORAGE remain the fallback default when the record for    *
+      *  CFG-KEY is not found (e.g. before the file has been loaded).  *
+      *----------------------------------------------------------------*
+       01 WLPCFG-RECORD.
+          03 CFG-KEY                PIC X(08).
+          03 CFG-ERROR-COUNT-MAX    PIC 9     COMP.
+          03 CFG-SLEEP-TIME-SEC     PIC S9(8) BINARY.
+          03 CFG-BUS-HOURS-START    PIC 9(04).
+          03 CFG-BUS-HOURS-END      PIC 9(04).
