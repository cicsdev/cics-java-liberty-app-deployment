@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *  WLPENDR - reference table of Liberty HTTP endpoints that are  *
+      *  registered for use with WLPCTRLW.  Looked up by GET-INPUT     *
+      *  before RULE-ENDPOINT is ever passed to WLPCTRL.               *
+      *----------------------------------------------------------------*
+       01 WLPENDPT-RECORD.
+          03 ENDPT-ID               PIC X(128).
+          03 ENDPT-DESCRIPTION      PIC X(40).
+          03 ENDPT-REGION           PIC X(08).
