@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *  WLPBCTL - one line of a bulk pause/resume control file.       *
+      *  Read by WLPBULK, one record drives one LINK to WLPCTRL.       *
+      *----------------------------------------------------------------*
+       01 WLPBULK-RECORD.
+          03 BULK-OPERATION         PIC X(10).
+          03 BULK-ENDPOINT          PIC X(128).
+          03 BULK-AUTO-RESUME-MIN   PIC 9(04).
+          03 BULK-APPROVER-ID       PIC X(08).
