@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *  WLPSTAR - last known state of a Liberty HTTP endpoint, kept   *
+      *  across CICS region restarts so a stuck-paused endpoint can be *
+      *  detected by the reconciliation check instead of a complaint.  *
+      *----------------------------------------------------------------*
+       01 WLPSTATE-RECORD.
+          03 STATE-ENDPOINT-ID          PIC X(128).
+          03 STATE-CURRENT-STATUS       PIC X(06).
+             88 STATE-IS-PAUSED               VALUE 'PAUSED'.
+             88 STATE-IS-RESUMED              VALUE 'RESUME'.
+          03 STATE-LAST-UPDATE-DATE     PIC X(10).
+          03 STATE-LAST-UPDATE-TIME     PIC X(08).
+          03 STATE-LAST-TRIGGER         PIC X(10).
+          03 STATE-AUTO-RESUME-DATE     PIC X(10).
+          03 STATE-AUTO-RESUME-TIME     PIC X(08).
+          03 STATE-AUTO-RESUME-REQID    PIC X(08).
